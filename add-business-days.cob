@@ -0,0 +1,90 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. ADD-BUSINESS-DAYS.
+      *>****************************************************************
+      *> Companion to DAY-FROM-DATE (see date-to-day.cob).  Adds (or,  **
+      *> given a negative count, subtracts) N business days to an      **
+      *> 8-digit Gregorian date, skipping Saturdays and Sundays, for   **
+      *> scheduling follow-ups such as enrollment deadlines or         **
+      *> customer callback dates.                                      **
+      *>****************************************************************
+      *> Arguments:                                                    **
+      *>                                                                **
+      *> Start-Date-DT    An 8-digit PIC 9 data item or numeric literal **
+      *>                  in the form yyyymmdd, as accepted by          **
+      *>                  DAY-FROM-DATE.                                **
+      *> Business-Days-NUM  A signed PIC S9 count of business days to   **
+      *>                  move forward (positive) or backward          **
+      *>                  (negative).  Zero returns Start-Date-DT       **
+      *>                  unchanged, even if it falls on a weekend.     **
+      *>                                                                **
+      *> The result returned is an 8-digit yyyymmdd Gregorian date, or  **
+      *> zero if Start-Date-DT is not a valid Gregorian date.           **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION DAY-FROM-DATE
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Work-Date-NUM                      PIC 9(08).
+       01  WS-Integer-Date-NUM                   BINARY-LONG.
+       01  WS-Remaining-NUM                      BINARY-LONG.
+       01  WS-Step-NUM                           BINARY-LONG.
+       01  WS-Day-Of-Week-NUM                    BINARY-LONG SIGNED.
+       LINKAGE SECTION.
+       01  L-Start-Date-DT                       PIC 9(08).
+       01  L-Business-Days-NUM                   PIC S9(06).
+       01  L-Result-Date-NUM                     PIC 9(08).
+       PROCEDURE DIVISION USING L-Start-Date-DT L-Business-Days-NUM
+                      RETURNING L-Result-Date-NUM.
+       000-Main SECTION.
+           compute WS-Day-Of-Week-NUM = FUNCTION DAY-FROM-DATE(
+                   L-Start-Date-DT)
+           if WS-Day-Of-Week-NUM < 1
+               move 0 to L-Result-Date-NUM
+               exit function
+           end-if
+
+           move L-Start-Date-DT to WS-Work-Date-NUM
+           compute WS-Integer-Date-NUM =
+                   FUNCTION INTEGER-OF-DATE(WS-Work-Date-NUM)
+
+           move 1 to WS-Step-NUM
+           if L-Business-Days-NUM < 0
+               move -1 to WS-Step-NUM
+           end-if
+           move FUNCTION ABS(L-Business-Days-NUM) to WS-Remaining-NUM
+
+           perform 100-Advance-One-Day
+               WS-Remaining-NUM times
+
+           compute WS-Work-Date-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-Integer-Date-NUM)
+           move WS-Work-Date-NUM to L-Result-Date-NUM
+           exit function.
+
+      *>----------------------------------------------------------------
+      *> 100-Advance-One-Day - steps WS-Integer-Date-NUM by one        **
+      *> calendar day in the direction of WS-Step-NUM, repeating over  **
+      *> Saturdays and Sundays so only business days are counted.      **
+      *>----------------------------------------------------------------
+       100-Advance-One-Day SECTION.
+           add WS-Step-NUM to WS-Integer-Date-NUM
+           compute WS-Day-Of-Week-NUM = FUNCTION DAY-FROM-DATE(
+                   FUNCTION DATE-OF-INTEGER(WS-Integer-Date-NUM))
+           perform 110-Skip-Weekend
+               until WS-Day-Of-Week-NUM not = 1
+                   and WS-Day-Of-Week-NUM not = 7.
+       100-Exit.
+           exit section.
+
+       110-Skip-Weekend SECTION.
+           add WS-Step-NUM to WS-Integer-Date-NUM
+           compute WS-Day-Of-Week-NUM = FUNCTION DAY-FROM-DATE(
+                   FUNCTION DATE-OF-INTEGER(WS-Integer-Date-NUM)).
+       110-Exit.
+           exit section.
+
+       END FUNCTION ADD-BUSINESS-DAYS.
