@@ -1,17 +1,32 @@
        >>SOURCE FORMAT IS FIXED
        identification division.
        program-id. read-students.
-       
+
        environment division.
+       configuration section.
+       repository.
+           function day-from-date
+           function resolve-student-year
+           function all intrinsic.
+
        input-output section.
        file-control.
            select optional student assign "students.db"
                   organization is indexed
-                  access is random
-                  record key is student-id.
+                  access is dynamic
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select optional audit-file assign "audit.log"
+                  organization is line sequential
+                  file status is ws-audit-status.
+
+           select optional checkpoint-file assign "checkpoint.dat"
+                  organization is line sequential
+                  file status is ws-checkpoint-status.
 
        data division.
-      
+
        file section.
        fd student.
        01 student-file.
@@ -21,15 +36,62 @@
                10 student-day pic x(2).
                10 student-month pic x(2).
                10 student-year pic x(2).
- 
+
+       fd audit-file.
+       01 audit-record.
+           05 audit-student-id pic x(5).
+           05 filler pic x(1) value space.
+           05 audit-operation pic x(6).
+           05 filler pic x(1) value space.
+           05 audit-timestamp pic x(14).
+           05 filler pic x(1) value space.
+           05 audit-operator pic x(8).
+
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 checkpoint-student-id pic x(5).
+
        working-storage section.
        01 ws-student.
            05 ws-student-id pic x(5).
            05 ws-student-name pic a(25).
+           05 ws-student-dob.
+               10 ws-student-day pic x(2).
+               10 ws-student-month pic x(2).
+               10 ws-student-year pic x(2).
        01 ws-eof pic a(1).
        01 response-buffer pic a(1).
 
- 
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-audit-status pic x(2).
+       01 ws-checkpoint-status pic x(2).
+       01 ws-audit-date pic x(8).
+       01 ws-audit-time pic x(6).
+
+       01 ws-operator-id pic x(8) value spaces.
+       01 ws-records-since-checkpoint pic 9(4) value 0.
+       01 ws-have-checkpoint-sw pic x(1) value "N".
+           88 ws-have-checkpoint value "Y".
+       01 ws-any-browsed-sw pic x(1) value "N".
+           88 ws-any-browsed value "Y".
+
+       01 ws-yy-num pic 9(2).
+       01 ws-mm-num pic 9(2).
+       01 ws-dd-num pic 9(2).
+       01 ws-resolved-year-num pic 9(4).
+       01 ws-full-date-num pic 9(8).
+       01 ws-day-of-week-num binary-long signed.
+       01 ws-dob-valid-sw pic x(1).
+           88 ws-dob-valid value "Y".
+
+       01 ws-last-browsed-id pic x(5).
+       01 ws-lookup-id pic x(5).
+       01 ws-confirm pic x(1).
+       01 ws-load-seed-response pic x(1).
+       01 ws-resume-response pic x(1).
+
        screen section.
        01 data-entry-screen.
            05 id-section.
@@ -41,48 +103,378 @@
                        PIC x(5)                FROM ws-student-id.
                10  NAME-ON-SCR-IN               LINE 06 COL 15
                        PIC x(30)                FROM ws-student-name.
-               10 value "(C)reate, (R)ead, (U)pdate, (D)elete?" LINE 08
-                   COL 01.
+               10 value "(C)reate, (R)ead, (U)pdate, (D)elete, (Q)uit?"
+                   LINE 08 COL 01.
 
        procedure division.
-       OPEN i-o student.
-       
-       move "10000" to ws-student-id.
-       move "NCommander" to ws-student-name.
-       write student-file from ws-student
-           INVALID KEY DISPLAY 'Invalid Key'
-           NOT INVALID KEY DISPLAY 'Record Inserted'
-       end-write.
-
-       move "10001" to ws-student-id.
-       move "Test" to ws-student-name.
-       write student-file from ws-student
-           INVALID KEY DISPLAY 'Invalid Key'
-           NOT INVALID KEY DISPLAY 'Record Inserted'
-       end-write.
+       display "Enter operator ID for the audit trail".
+       accept ws-operator-id.
 
        move 'N' to ws-eof.
 
-       CLOSE student.
-       OPEN INPUT student.
+       OPEN i-o student.
+       if not ws-student-open-ok
+           display "WARNING: student file open status "
+                   ws-student-status
+       end-if.
+
+       display "Load seed data? (Y/N)".
+       accept ws-load-seed-response.
+       if ws-load-seed-response = "Y" or ws-load-seed-response = "y"
+           perform load-seed-data
+       end-if.
+
+       perform offer-checkpoint-resume.
 
        perform until ws-eof = 'Y'
            read student next into ws-student
               at end move 'Y' to ws-eof
            end-read
 
-           display data-entry-screen
-           accept response-buffer
-       end-perform.
-      * DISPLAY "Enter Student ID to write".
-      * ACCEPT ws-student-id.
+           if ws-eof not = 'Y'
+               move ws-student-id to ws-last-browsed-id
+               move "Y" to ws-any-browsed-sw
+               perform advance-checkpoint
 
-      * DISPLAY "Enter student name".
-      * ACCEPT ws-student-name.
+               display data-entry-screen
+               accept response-buffer
 
-      * WRITE student-file FROM ws-student
-      *     INVALID KEY DISPLAY "Unable to write key" ws-student-id.
+               evaluate response-buffer
+                   when "C" when "c"
+                       perform create-student
+                       perform restore-browse-position
+                   when "R" when "r"
+                       perform read-student-by-id
+                       perform restore-browse-position
+                   when "U" when "u"
+                       perform update-student
+                       perform restore-browse-position
+                   when "D" when "d"
+                       perform delete-student
+                       perform restore-browse-position
+                   when "Q" when "q"
+                       move 'Y' to ws-eof
+                   when other
+                       display "Unrecognized option: " response-buffer
+               end-evaluate
+           end-if
+       end-perform.
 
        CLOSE student.
+       if ws-student-status not = "00"
+           display "WARNING: student file close status "
+                   ws-student-status
+       end-if.
+
+       if ws-any-browsed
+           perform save-checkpoint
+       end-if.
 
        stop run.
+
+      *----------------------------------------------------------------
+      * load-seed-data - writes the two starter records used to prove
+      * out the student file. One-time use, invoked only when the
+      * operator opts in at startup, so re-running the program does
+      * not keep hitting the duplicate-key path on existing data.
+      *----------------------------------------------------------------
+       load-seed-data.
+           move "10000" to ws-student-id.
+           move "NCommander" to ws-student-name.
+           move "01" to ws-student-day.
+           move "01" to ws-student-month.
+           move "00" to ws-student-year.
+           write student-file from ws-student
+               INVALID KEY DISPLAY 'Invalid Key'
+               NOT INVALID KEY
+                   DISPLAY 'Record Inserted'
+                   perform write-audit-record-create
+           end-write.
+
+           move "10001" to ws-student-id.
+           move "Test" to ws-student-name.
+           move "01" to ws-student-day.
+           move "01" to ws-student-month.
+           move "00" to ws-student-year.
+           write student-file from ws-student
+               INVALID KEY DISPLAY 'Invalid Key'
+               NOT INVALID KEY
+                   DISPLAY 'Record Inserted'
+                   perform write-audit-record-create
+           end-write.
+
+      *----------------------------------------------------------------
+      * create-student - prompts for a new student and writes it.
+      *----------------------------------------------------------------
+       create-student.
+           display "Enter Student ID to create".
+           accept ws-student-id.
+           display "Enter student name".
+           accept ws-student-name.
+
+           perform prompt-and-validate-dob.
+           if not ws-dob-valid
+               display "Create cancelled - date of birth rejected"
+           else
+               write student-file from ws-student
+                   INVALID KEY
+                       DISPLAY "Unable to write key " ws-student-id
+                               " status " ws-student-status
+                   NOT INVALID KEY
+                       DISPLAY "Record Inserted"
+                       perform write-audit-record-create
+               end-write
+           end-if.
+
+      *----------------------------------------------------------------
+      * read-student-by-id - random read and display of one record,
+      * independent of the sequential browse in the main loop.
+      *----------------------------------------------------------------
+       read-student-by-id.
+           display "Enter Student ID to read".
+           accept ws-lookup-id.
+           move ws-lookup-id to student-id.
+           read student into ws-student
+               INVALID KEY
+                   display "No student found for ID " ws-lookup-id
+                           " status " ws-student-status
+               NOT INVALID KEY
+                   display "ID: " ws-student-id
+                   display "Name: " ws-student-name
+                   display "DOB: " ws-student-day "/"
+                           ws-student-month "/" ws-student-year
+           end-read.
+
+      *----------------------------------------------------------------
+      * update-student - reads a record by key, re-keys the name and
+      * date of birth, and rewrites it in place.
+      *----------------------------------------------------------------
+       update-student.
+           display "Enter Student ID to update".
+           accept ws-lookup-id.
+           move ws-lookup-id to student-id.
+           read student into ws-student
+               INVALID KEY
+                   display "No student found for ID " ws-lookup-id
+                           " status " ws-student-status
+           end-read.
+
+           if ws-student-ok
+               display "Current name: " ws-student-name
+               display "Enter new student name"
+               accept ws-student-name
+
+               perform prompt-and-validate-dob
+
+               if not ws-dob-valid
+                   display "Update cancelled - date of birth rejected"
+               else
+                   rewrite student-file from ws-student
+                       INVALID KEY
+                           DISPLAY "Unable to rewrite key "
+                                   ws-lookup-id
+                                   " status " ws-student-status
+                       NOT INVALID KEY
+                           DISPLAY "Record Updated"
+                           perform write-audit-record-update
+                   end-rewrite
+               end-if
+           end-if.
+
+      *----------------------------------------------------------------
+      * delete-student - removes a record from the indexed file by
+      * key, reporting INVALID KEY if it is not on file.
+      *----------------------------------------------------------------
+       delete-student.
+           display "Enter Student ID to delete".
+           accept ws-lookup-id.
+           move ws-lookup-id to student-id.
+           delete student
+               INVALID KEY
+                   DISPLAY "Invalid Key - status " ws-student-status
+               NOT INVALID KEY
+                   DISPLAY "Record Deleted"
+                   move ws-lookup-id to ws-student-id
+                   perform write-audit-record-delete
+           end-delete.
+
+      *----------------------------------------------------------------
+      * prompt-and-validate-dob - re-keys ws-student-dob and loops
+      * until DAY-FROM-DATE accepts it (or the operator gives up).
+      *----------------------------------------------------------------
+       prompt-and-validate-dob.
+           move "N" to ws-dob-valid-sw.
+           move spaces to ws-confirm.
+           perform prompt-for-dob until ws-dob-valid
+               or ws-confirm = "N" or ws-confirm = "n".
+
+      *----------------------------------------------------------------
+      * prompt-for-dob - the body of the retry loop above: one
+      * attempt at a DD/MM/YY entry, validated through DAY-FROM-DATE.
+      *----------------------------------------------------------------
+       prompt-for-dob.
+           display "Enter DOB day (DD)".
+           accept ws-student-day.
+           display "Enter DOB month (MM)".
+           accept ws-student-month.
+           display "Enter DOB year (YY)".
+           accept ws-student-year.
+
+           perform resolve-dob-century.
+
+           move ws-student-day to ws-dd-num.
+           move ws-student-month to ws-mm-num.
+           compute ws-full-date-num =
+                   (ws-resolved-year-num * 10000)
+                   + (ws-mm-num * 100)
+                   + ws-dd-num
+
+           compute ws-day-of-week-num =
+                   FUNCTION DAY-FROM-DATE(ws-full-date-num)
+
+           if ws-day-of-week-num > 0
+               move "Y" to ws-dob-valid-sw
+           else
+               display "Invalid date of birth, reason code "
+                       ws-day-of-week-num
+               display "Try again? (Y/N)"
+               accept ws-confirm
+           end-if.
+
+      *----------------------------------------------------------------
+      * resolve-dob-century - fixed-pivot century window for the
+      * 2-digit student-year: 00-49 is taken as 20xx, 50-99 as 19xx,
+      * so DOB-driven reports and age calculations don't default to
+      * the wrong century as the roster turns over. The pivot itself
+      * lives in RESOLVE-STUDENT-YEAR so every consumer of students.db
+      * applies the same rule instead of keeping its own copy.
+      *----------------------------------------------------------------
+       resolve-dob-century.
+           move ws-student-year to ws-yy-num.
+           compute ws-resolved-year-num =
+                   FUNCTION RESOLVE-STUDENT-YEAR(ws-yy-num).
+
+      *----------------------------------------------------------------
+      * write-audit-record-create/update/delete - appends one entry
+      * to audit.log for every successful change against students.db,
+      * since the screen's DISPLAY confirmations leave no lasting
+      * record of who changed what and when.
+      *----------------------------------------------------------------
+       write-audit-record-create.
+           move "CREATE" to audit-operation.
+           perform write-audit-record.
+
+       write-audit-record-update.
+           move "UPDATE" to audit-operation.
+           perform write-audit-record.
+
+       write-audit-record-delete.
+           move "DELETE" to audit-operation.
+           perform write-audit-record.
+
+       write-audit-record.
+           move ws-student-id to audit-student-id.
+           move ws-operator-id to audit-operator.
+           accept ws-audit-date from date yyyymmdd.
+           accept ws-audit-time from time.
+           string ws-audit-date delimited by size
+                  ws-audit-time delimited by size
+                  into audit-timestamp
+           end-string.
+           open extend audit-file.
+           if ws-audit-status = "05" or ws-audit-status = "35"
+               close audit-file
+               open output audit-file
+           end-if.
+           if ws-audit-status not = "00"
+               display "WARNING: audit.log open status "
+                       ws-audit-status
+           end-if.
+           write audit-record.
+           if ws-audit-status not = "00"
+               display "WARNING: audit.log write status "
+                       ws-audit-status
+           end-if.
+           close audit-file.
+           if ws-audit-status not = "00"
+               display "WARNING: audit.log close status "
+                       ws-audit-status
+           end-if.
+
+      *----------------------------------------------------------------
+      * offer-checkpoint-resume - on startup, reads the last id saved
+      * by save-checkpoint and offers to START past it instead of
+      * always walking the index from the first key.
+      *----------------------------------------------------------------
+       offer-checkpoint-resume.
+           move "N" to ws-have-checkpoint-sw.
+           open input checkpoint-file.
+           if ws-checkpoint-status not = "00"
+               and ws-checkpoint-status not = "05"
+               and ws-checkpoint-status not = "35"
+               display "WARNING: checkpoint.dat open status "
+                       ws-checkpoint-status
+           end-if.
+           read checkpoint-file into checkpoint-record
+               at end continue
+               not at end move "Y" to ws-have-checkpoint-sw
+           end-read.
+           close checkpoint-file.
+           if ws-checkpoint-status not = "00"
+               display "WARNING: checkpoint.dat close status "
+                       ws-checkpoint-status
+           end-if.
+
+           if ws-have-checkpoint
+               display "Resume after last checkpoint ID "
+                       checkpoint-student-id "? (Y/N)"
+               accept ws-resume-response
+               if ws-resume-response = "Y" or ws-resume-response = "y"
+                   move checkpoint-student-id to student-id
+                   start student key is greater than student-id
+                       invalid key
+                           display "Checkpoint ID not found, "
+                                   "starting from the top"
+                   end-start
+               end-if
+           end-if.
+
+      *----------------------------------------------------------------
+      * restore-browse-position - a keyed random READ/WRITE/REWRITE/
+      * DELETE repositions the file's current-record pointer, so after
+      * any Create/Read/Update/Delete detour this re-STARTs the file
+      * just past the record the browse loop last displayed, letting
+      * the next "read student next" continue the roster walkthrough
+      * instead of jumping to wherever the detour landed.
+      *----------------------------------------------------------------
+       restore-browse-position.
+           move ws-last-browsed-id to student-id.
+           start student key is greater than student-id
+               invalid key continue
+           end-start.
+
+      *----------------------------------------------------------------
+      * advance-checkpoint - saves the current student-id to
+      * checkpoint.dat every few records so an interrupted session can
+      * resume close to where it left off.
+      *----------------------------------------------------------------
+       advance-checkpoint.
+           add 1 to ws-records-since-checkpoint.
+           if ws-records-since-checkpoint >= 5
+               perform save-checkpoint
+               move 0 to ws-records-since-checkpoint
+           end-if.
+
+       save-checkpoint.
+           move ws-last-browsed-id to checkpoint-student-id.
+           open output checkpoint-file.
+           if ws-checkpoint-status not = "00"
+               display "WARNING: checkpoint.dat write status "
+                       ws-checkpoint-status
+           end-if.
+           write checkpoint-record.
+           close checkpoint-file.
+           if ws-checkpoint-status not = "00"
+               display "WARNING: checkpoint.dat close status "
+                       ws-checkpoint-status
+           end-if.
