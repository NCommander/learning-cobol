@@ -1,24 +1,142 @@
        >>SOURCE FORMAT IS FIXED
-       
+
        identification division.
        program-id. variable-test.
 
+       environment division.
+       input-output section.
+       file-control.
+           select optional customer-master assign "customers.db"
+                  organization is indexed
+                  access is dynamic
+                  record key is cm-customer-id
+                  file status is ws-master-status.
+
        data division.
-       working-storage section.
-       01 Test-Variable pic 9(2).
+       file section.
+       fd customer-master.
+           01 customer-master-record.
+               05 cm-customer-id pic x(10).
+               05 cm-customer-name.
+                   10 cm-customer-first pic x(30).
+                   10 cm-customer-last pic x(30).
 
-       01 Customer-Record.
-           05 Customer-ID pic x(10).
-           05 Customer-Name.
-               10 Customer-First pic x(30).
-               10 Customer-Last pic x(30).
+       working-storage section.
+       01 ws-master-status pic x(2).
+           88 ws-master-ok value "00".
+           88 ws-master-open-ok value "00" "05".
+       01 ws-menu-choice pic x(1).
+       01 ws-lookup-id pic x(10).
+       01 ws-eof pic a(1) value "N".
 
        procedure division.
+       open i-o customer-master.
+       if not ws-master-open-ok
+           display "WARNING: customers.db open status " ws-master-status
+       end-if.
 
-       move 10 to Test-Variable.
-       display "Initial variable set:".
-       display Test-Variable.
-       add 90 to Test-Variable.
-       display Test-Variable.
-       
+       perform until ws-eof = "Y"
+           display "(C)reate, (R)ead, (U)pdate, (D)elete, (Q)uit?"
+           accept ws-menu-choice
+
+           evaluate ws-menu-choice
+               when "C" when "c"
+                   perform create-customer
+               when "R" when "r"
+                   perform read-customer
+               when "U" when "u"
+                   perform update-customer
+               when "D" when "d"
+                   perform delete-customer
+               when "Q" when "q"
+                   move "Y" to ws-eof
+               when other
+                   display "Unrecognized option: " ws-menu-choice
+           end-evaluate
+       end-perform.
+
+       close customer-master.
+       if ws-master-status not = "00"
+           display "WARNING: customers.db close status "
+                   ws-master-status
+       end-if.
        stop run.
+
+      *----------------------------------------------------------------
+      * create-customer - prompts for a new customer and writes it to
+      * the customers.db master.
+      *----------------------------------------------------------------
+       create-customer.
+           display "Enter Customer ID"
+           accept cm-customer-id
+           display "Enter Customer First Name"
+           accept cm-customer-first
+           display "Enter Customer Last Name"
+           accept cm-customer-last
+
+           write customer-master-record
+               invalid key display "Unable to write key " cm-customer-id
+                       " status " ws-master-status
+               not invalid key display "Record Inserted"
+           end-write.
+
+      *----------------------------------------------------------------
+      * read-customer - random read and display of one master record.
+      *----------------------------------------------------------------
+       read-customer.
+           display "Enter Customer ID to read"
+           accept ws-lookup-id
+           move ws-lookup-id to cm-customer-id
+           read customer-master
+               invalid key
+                   display "No customer found for ID " ws-lookup-id
+                           " status " ws-master-status
+               not invalid key
+                   display "ID: " cm-customer-id
+                   display "First: " cm-customer-first
+                   display "Last: " cm-customer-last
+           end-read.
+
+      *----------------------------------------------------------------
+      * update-customer - reads a record by key, re-keys the name, and
+      * rewrites it in place.
+      *----------------------------------------------------------------
+       update-customer.
+           display "Enter Customer ID to update"
+           accept ws-lookup-id
+           move ws-lookup-id to cm-customer-id
+           read customer-master
+               invalid key
+                   display "No customer found for ID " ws-lookup-id
+                           " status " ws-master-status
+           end-read.
+
+           if ws-master-ok
+               display "Current first name: " cm-customer-first
+               display "Enter new first name"
+               accept cm-customer-first
+               display "Current last name: " cm-customer-last
+               display "Enter new last name"
+               accept cm-customer-last
+
+               rewrite customer-master-record
+                   invalid key
+                       display "Unable to update key " ws-lookup-id
+                               " status " ws-master-status
+                   not invalid key
+                       display "Record Updated"
+               end-rewrite
+           end-if.
+
+      *----------------------------------------------------------------
+      * delete-customer - removes a record from the master by key.
+      *----------------------------------------------------------------
+       delete-customer.
+           display "Enter Customer ID to delete"
+           accept ws-lookup-id
+           move ws-lookup-id to cm-customer-id
+           delete customer-master
+               invalid key
+                   display "Invalid Key - status " ws-master-status
+               not invalid key display "Record Deleted"
+           end-delete.
