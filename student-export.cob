@@ -0,0 +1,92 @@
+       >>SOURCE FORMAT IS FIXED
+      *> Exports students.db to a comma-delimited flat file, one
+      *> student per line, for loading into other systems.
+
+       identification division.
+       program-id. student-export.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select optional student assign "students.db"
+                  organization is indexed
+                  access is sequential
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select optional export-file assign "students.csv"
+                  organization is line sequential
+                  file status is ws-export-status.
+
+       data division.
+       file section.
+       fd student.
+       01 student-file.
+           05 student-id pic x(5).
+           05 student-name pic a(25).
+           05 student-dob.
+               10 student-day pic x(2).
+               10 student-month pic x(2).
+               10 student-year pic x(2).
+
+       fd export-file.
+       01 export-line pic x(40).
+
+       working-storage section.
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-export-status pic x(2).
+       01 ws-eof pic a(1) value "N".
+
+       procedure division.
+       open input student.
+       if not ws-student-open-ok
+           display "WARNING: students.db open status " ws-student-status
+       end-if.
+
+       open output export-file.
+       if ws-export-status not = "00"
+           display "WARNING: students.csv open status " ws-export-status
+       end-if.
+
+       perform until ws-eof = "Y"
+           read student next
+               at end move "Y" to ws-eof
+               not at end perform write-export-line
+           end-read
+       end-perform.
+
+       close student.
+       if ws-student-status not = "00"
+           display "WARNING: students.db close status "
+                   ws-student-status
+       end-if.
+       close export-file.
+       if ws-export-status not = "00"
+           display "WARNING: students.csv close status "
+                   ws-export-status
+       end-if.
+       stop run.
+
+      *----------------------------------------------------------------
+      * write-export-line - formats one student as a comma-delimited
+      * ID,NAME,DD/MM/YY line.
+      *----------------------------------------------------------------
+       write-export-line.
+           string student-id delimited by size
+                  "," delimited by size
+                  function trim(student-name) delimited by size
+                  "," delimited by size
+                  student-day delimited by size
+                  "/" delimited by size
+                  student-month delimited by size
+                  "/" delimited by size
+                  student-year delimited by size
+                  into export-line
+           end-string.
+           write export-line.
