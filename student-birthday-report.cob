@@ -0,0 +1,107 @@
+       >>SOURCE FORMAT IS FIXED
+      *> Lists every student whose birthday falls in the current
+      *> calendar month, for outreach mailings.
+
+       identification division.
+       program-id. student-birthday-report.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional student assign "students.db"
+                  organization is indexed
+                  access is sequential
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select optional birthday-file assign "birthdays.prt"
+                  organization is line sequential
+                  file status is ws-birthday-status.
+
+       data division.
+       file section.
+       fd student.
+       01 student-file.
+           05 student-id pic x(5).
+           05 student-name pic a(25).
+           05 student-dob.
+               10 student-day pic x(2).
+               10 student-month pic x(2).
+               10 student-year pic x(2).
+
+       fd birthday-file.
+       01 birthday-line pic x(50).
+
+       working-storage section.
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-birthday-status pic x(2).
+       01 ws-eof pic a(1) value "N".
+
+       01 ws-today-date.
+           05 ws-today-year pic 9(4).
+           05 ws-today-month pic 9(2).
+           05 ws-today-day pic 9(2).
+
+       01 ws-student-month-num pic 9(2).
+
+       01 ws-detail-line.
+           05 bd-id pic x(6).
+           05 filler pic x(4) value spaces.
+           05 bd-name pic x(25).
+           05 filler pic x(5) value spaces.
+           05 bd-dob pic x(8).
+
+       procedure division.
+       accept ws-today-date from date yyyymmdd.
+
+       open input student.
+       if not ws-student-open-ok
+           display "WARNING: students.db open status " ws-student-status
+       end-if.
+
+       open output birthday-file.
+       if ws-birthday-status not = "00"
+           display "WARNING: birthdays.prt open status "
+                   ws-birthday-status
+       end-if.
+
+       perform until ws-eof = "Y"
+           read student next
+               at end move "Y" to ws-eof
+               not at end perform check-birthday-month
+           end-read
+       end-perform.
+
+       close student.
+       if ws-student-status not = "00"
+           display "WARNING: students.db close status "
+                   ws-student-status
+       end-if.
+       close birthday-file.
+       if ws-birthday-status not = "00"
+           display "WARNING: birthdays.prt close status "
+                   ws-birthday-status
+       end-if.
+       stop run.
+
+      *----------------------------------------------------------------
+      * check-birthday-month - writes a detail line for any student
+      * whose DOB month matches this month, regardless of year.
+      *----------------------------------------------------------------
+       check-birthday-month.
+           move student-month to ws-student-month-num.
+           if ws-student-month-num = ws-today-month
+               move student-id to bd-id
+               move student-name to bd-name
+               string student-day delimited by size
+                      "/" delimited by size
+                      student-month delimited by size
+                      "/" delimited by size
+                      student-year delimited by size
+                      into bd-dob
+               end-string
+               move ws-detail-line to birthday-line
+               write birthday-line
+           end-if.
