@@ -1,50 +1,216 @@
-     1        >>SOURCE FORMAT IS FIXED
-     2        IDENTIFICATION DIVISION.
-     3        FUNCTION-ID. DAY-FROM-DATE.
-     4       *>****************************************************************
-     5       *> This GNU COBOL user-defined function converts a Gregorian or **
-     6       *> Julian date into a numeric day of the week.                  **
-     7       *>****************************************************************
-     8       *> Arguments:                                                   **
-     9       *>                                                              **
-    10       *> Calendar-Date    A PIC 9 data item or numeric literal which  **
-    11       *>                  will be treated as a calendar date as fol-  **
-    12       *>                  lows:                                       **
-    13       *>                                                              **
-    14       *>                  7-digit value: Interpreted as a Julian date **
-    15       *>                                 in the form yyyyddd          **
-    16       *>                  8-digit value: Interpreted as a Gregorian   **
-    17       *>                                 date in the form yyyymmdd    **
-    18       *>                                                              **
-    19       *> The result returned will be one of the following:            **
-    20       *>                                                              **
-    21       *> 0:  The supplied date is invalid                             **
-    22       *> 1:  The supplied date is a Sunday                            **
-    23       *> 2:  The supplied date is a Monday                            **
-    24       *> .                                                            **
-    25       *> .                                                            **
-    26       *> .                                                            **
-    27       *> 7:  The supplied date is a Saturday                          **
-    28       *>****************************************************************
-    29        ENVIRONMENT DIVISION.
-    30        CONFIGURATION SECTION.
-    31        REPOSITORY.
-    32            FUNCTION ALL INTRINSIC.
-    33        DATA DIVISION.
-    34        WORKING-STORAGE SECTION.
-    35        01  WS-Input-Date-DT.
-    36            05 WS-ID-YYYY-NUM                     PIC 9(4).
-    37            05 WS-ID-MM-NUM                       PIC 9(2).
-    38            05 WS-ID-DD-NUM                       PIC 9(2).
-    39        01  WS-Y-NUM                              BINARY-LONG.
-    40        01  WS-M-NUM                              BINARY-LONG.
-    41        01  WS-Temp-NUM                           BINARY-LONG.
-      * So linkage section is like extern?
-    42        LINKAGE SECTION.
-    43        01  L-Input-Date-DT                       PIC 9 ANY LENGTH.
-    44        01  L-Output-Day-NUM                      USAGE BINARY-LONG
-    45                                                  SIGNED.
-    46        PROCEDURE DIVISION USING L-Input-Date-DT
-    47                       RETURNING L-Output-Day-NUM.
-    48        000-Main SECTION.
-    49            CALL "C$PARAMSIZE" USING 1
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. DAY-FROM-DATE.
+      *>****************************************************************
+      *> This GNU COBOL user-defined function converts a Gregorian or **
+      *> Julian date into a numeric day of the week.                  **
+      *>****************************************************************
+      *> Arguments:                                                   **
+      *>                                                               **
+      *> Calendar-Date    A PIC 9 data item or numeric literal which   **
+      *>                  will be treated as a calendar date as fol-   **
+      *>                  lows:                                        **
+      *>                                                               **
+      *>                  7-digit value: Interpreted as a Julian date  **
+      *>                                 in the form yyyyddd           **
+      *>                  8-digit value: Interpreted as a Gregorian    **
+      *>                                 date in the form yyyymmdd     **
+      *>                                                               **
+      *> The result returned will be one of the following:             **
+      *>                                                               **
+      *> 1:  The supplied date is a Sunday                             **
+      *> 2:  The supplied date is a Monday                             **
+      *> .                                                             **
+      *> .                                                             **
+      *> .                                                             **
+      *> 7:  The supplied date is a Saturday                           **
+      *>                                                               **
+      *> A return value less than 1 means the supplied date is         **
+      *> invalid.  The specific negative value tells you which edit    **
+      *> failed rather than just collapsing everything to one code:    **
+      *>                                                               **
+      *>  0:  Reserved - not returned by this function                 **
+      *> -1:  Calendar-Date is not a 7 or 8 digit numeric value         **
+      *> -2:  The month portion of Calendar-Date is not 01-12          **
+      *> -3:  The day (or day-of-year, for a Julian date) portion of   **
+      *>      Calendar-Date is out of range for the month/year given   **
+      *> -4:  The year portion of Calendar-Date is zero                **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Param-Size-NUM                     BINARY-LONG.
+       01  WS-Gregorian-NUM                      PIC 9(8).
+       01  WS-Julian-NUM                         PIC 9(7).
+       01  WS-Y-NUM                              BINARY-LONG.
+       01  WS-M-NUM                              BINARY-LONG.
+       01  WS-D-NUM                              BINARY-LONG.
+       01  WS-Leap-SW                            PIC X(01).
+           88 WS-Leap-Year                       VALUE "Y".
+       01  WS-Days-In-Month-TB.
+           05 WS-Days-In-Month-ENT               OCCURS 12 TIMES
+                                                  PIC 9(02).
+       01  WS-Zeller-M-NUM                       BINARY-LONG.
+       01  WS-Zeller-Y-NUM                       BINARY-LONG.
+       01  WS-Century-NUM                        BINARY-LONG.
+       01  WS-Year-Of-Cent-NUM                   BINARY-LONG.
+       01  WS-Zeller-H-NUM                       BINARY-LONG.
+       LINKAGE SECTION.
+       01  L-Input-Date-DT                       PIC X ANY LENGTH.
+       01  L-Output-Day-NUM                      USAGE BINARY-LONG
+                                                  SIGNED.
+       PROCEDURE DIVISION USING L-Input-Date-DT
+                      RETURNING L-Output-Day-NUM.
+       000-Main SECTION.
+           compute WS-Param-Size-NUM = FUNCTION LENGTH(L-Input-Date-DT)
+
+           if L-Input-Date-DT is not numeric
+               move -1 to L-Output-Day-NUM
+               exit function
+           end-if
+
+           evaluate WS-Param-Size-NUM
+               when 8
+                   move L-Input-Date-DT to WS-Gregorian-NUM
+                   compute WS-Y-NUM = WS-Gregorian-NUM / 10000
+                   compute WS-M-NUM = FUNCTION MOD(
+                           WS-Gregorian-NUM / 100, 100)
+                   compute WS-D-NUM = FUNCTION MOD(
+                           WS-Gregorian-NUM, 100)
+               when 7
+                   move L-Input-Date-DT to WS-Julian-NUM
+                   compute WS-Y-NUM = WS-Julian-NUM / 1000
+                   compute WS-D-NUM = FUNCTION MOD(WS-Julian-NUM, 1000)
+                   move 1 to WS-M-NUM
+               when other
+                   move -1 to L-Output-Day-NUM
+                   exit function
+           end-evaluate
+
+           if WS-Y-NUM = 0
+               move -4 to L-Output-Day-NUM
+               exit function
+           end-if
+
+           perform 100-Build-Days-In-Month-TB
+
+           if WS-Param-Size-NUM = 8
+               if WS-M-NUM < 1 or WS-M-NUM > 12
+                   move -2 to L-Output-Day-NUM
+                   exit function
+               end-if
+               if WS-D-NUM < 1
+                   or WS-D-NUM > WS-Days-In-Month-ENT(WS-M-NUM)
+                   move -3 to L-Output-Day-NUM
+                   exit function
+               end-if
+           else
+               if WS-Leap-Year
+                   if WS-D-NUM < 1 or WS-D-NUM > 366
+                       move -3 to L-Output-Day-NUM
+                       exit function
+                   end-if
+               else
+                   if WS-D-NUM < 1 or WS-D-NUM > 365
+                       move -3 to L-Output-Day-NUM
+                       exit function
+                   end-if
+               end-if
+               perform 200-Julian-To-Gregorian
+           end-if
+
+           perform 300-Zeller-Day-Of-Week
+
+           move WS-Zeller-H-NUM to L-Output-Day-NUM
+           exit function.
+
+      *>----------------------------------------------------------------
+      *> 100-Build-Days-In-Month-TB - loads the 28/29-31 day table for
+      *> the year in WS-Y-NUM, resolving February for leap years.
+      *>----------------------------------------------------------------
+       100-Build-Days-In-Month-TB SECTION.
+           move 31 to WS-Days-In-Month-ENT(1)
+           move 28 to WS-Days-In-Month-ENT(2)
+           move 31 to WS-Days-In-Month-ENT(3)
+           move 30 to WS-Days-In-Month-ENT(4)
+           move 31 to WS-Days-In-Month-ENT(5)
+           move 30 to WS-Days-In-Month-ENT(6)
+           move 31 to WS-Days-In-Month-ENT(7)
+           move 31 to WS-Days-In-Month-ENT(8)
+           move 30 to WS-Days-In-Month-ENT(9)
+           move 31 to WS-Days-In-Month-ENT(10)
+           move 30 to WS-Days-In-Month-ENT(11)
+           move 31 to WS-Days-In-Month-ENT(12)
+
+           move "N" to WS-Leap-SW
+           if (FUNCTION MOD(WS-Y-NUM, 4) = 0
+                   and FUNCTION MOD(WS-Y-NUM, 100) not = 0)
+                   or FUNCTION MOD(WS-Y-NUM, 400) = 0
+               move "Y" to WS-Leap-SW
+               move 29 to WS-Days-In-Month-ENT(2)
+           end-if.
+       100-Exit.
+           exit section.
+
+      *>----------------------------------------------------------------
+      *> 200-Julian-To-Gregorian - turns a validated yyyyddd Julian
+      *> date (WS-Y-NUM/WS-D-NUM day-of-year) into WS-M-NUM/WS-D-NUM
+      *> Gregorian month and day, using the table built above.
+      *>----------------------------------------------------------------
+       200-Julian-To-Gregorian SECTION.
+           move 1 to WS-M-NUM
+           perform 210-Strip-Month
+               until WS-D-NUM <= WS-Days-In-Month-ENT(WS-M-NUM).
+       200-Exit.
+           exit section.
+
+       210-Strip-Month SECTION.
+           subtract WS-Days-In-Month-ENT(WS-M-NUM) from WS-D-NUM
+           add 1 to WS-M-NUM.
+       210-Exit.
+           exit section.
+
+      *>----------------------------------------------------------------
+      *> 300-Zeller-Day-Of-Week - applies Zeller's congruence to the
+      *> validated WS-Y-NUM/WS-M-NUM/WS-D-NUM Gregorian date, and maps
+      *> the result onto this function's 1 (Sunday) - 7 (Saturday)
+      *> scale.
+      *>----------------------------------------------------------------
+       300-Zeller-Day-Of-Week SECTION.
+           if WS-M-NUM < 3
+               compute WS-Zeller-M-NUM = WS-M-NUM + 12
+               compute WS-Zeller-Y-NUM = WS-Y-NUM - 1
+           else
+               move WS-M-NUM to WS-Zeller-M-NUM
+               move WS-Y-NUM to WS-Zeller-Y-NUM
+           end-if
+
+           compute WS-Century-NUM = WS-Zeller-Y-NUM / 100
+           compute WS-Year-Of-Cent-NUM =
+                   FUNCTION MOD(WS-Zeller-Y-NUM, 100)
+
+           compute WS-Zeller-H-NUM = FUNCTION MOD(
+                   WS-D-NUM
+                   + FUNCTION INTEGER(
+                       (13 * (WS-Zeller-M-NUM + 1)) / 5)
+                   + WS-Year-Of-Cent-NUM
+                   + FUNCTION INTEGER(WS-Year-Of-Cent-NUM / 4)
+                   + FUNCTION INTEGER(WS-Century-NUM / 4)
+                   + (5 * WS-Century-NUM),
+                   7)
+
+      *>         Zeller's raw result is 0 = Saturday, 1 = Sunday,
+      *>         2 = Monday ... 6 = Friday; shift the Saturday case
+      *>         onto the 1 = Sunday ... 7 = Saturday scale this
+      *>         function publishes, everything else maps straight
+      *>         across.
+           if WS-Zeller-H-NUM = 0
+               move 7 to WS-Zeller-H-NUM
+           end-if.
+       300-Exit.
+           exit section.
+
+       END FUNCTION DAY-FROM-DATE.
