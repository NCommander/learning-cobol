@@ -0,0 +1,164 @@
+       >>SOURCE FORMAT IS FIXED
+      *> Computes each student's current age from student-dob against
+      *> today's system date, and flags who falls outside the eligible
+      *> age range configured below.
+
+       identification division.
+       program-id. student-eligibility-report.
+
+       environment division.
+       configuration section.
+       repository.
+           function resolve-student-year
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select optional student assign "students.db"
+                  organization is indexed
+                  access is sequential
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select optional eligibility-file assign "eligibility.prt"
+                  organization is line sequential
+                  file status is ws-eligibility-status.
+
+       data division.
+       file section.
+       fd student.
+       01 student-file.
+           05 student-id pic x(5).
+           05 student-name pic a(25).
+           05 student-dob.
+               10 student-day pic x(2).
+               10 student-month pic x(2).
+               10 student-year pic x(2).
+
+       fd eligibility-file.
+       01 eligibility-line pic x(60).
+
+       working-storage section.
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-eligibility-status pic x(2).
+       01 ws-eof pic a(1) value "N".
+
+       01 ws-min-eligible-age pic 9(3) value 5.
+       01 ws-max-eligible-age pic 9(3) value 21.
+
+       01 ws-today-date.
+           05 ws-today-year pic 9(4).
+           05 ws-today-month pic 9(2).
+           05 ws-today-day pic 9(2).
+
+       01 ws-dob-year-num pic 9(2).
+       01 ws-resolved-year-num pic 9(4).
+       01 ws-student-month-num pic 9(2).
+       01 ws-student-day-num pic 9(2).
+       01 ws-age-num pic s9(3).
+       01 ws-eligible-sw pic x(1).
+           88 ws-eligible value "Y".
+       01 ws-future-dob-sw pic x(1).
+           88 ws-future-dob value "Y".
+
+       01 ws-detail-line.
+           05 el-id pic x(6).
+           05 filler pic x(4) value spaces.
+           05 el-name pic x(25).
+           05 filler pic x(5) value spaces.
+           05 el-age pic zz9.
+           05 filler pic x(4) value spaces.
+           05 el-status pic x(11).
+
+       procedure division.
+       accept ws-today-date from date yyyymmdd.
+
+       open input student.
+       if not ws-student-open-ok
+           display "WARNING: students.db open status " ws-student-status
+       end-if.
+
+       open output eligibility-file.
+       if ws-eligibility-status not = "00"
+           display "WARNING: eligibility.prt open status "
+                   ws-eligibility-status
+       end-if.
+
+       perform until ws-eof = "Y"
+           read student next
+               at end move "Y" to ws-eof
+               not at end perform evaluate-eligibility
+           end-read
+       end-perform.
+
+       close student.
+       if ws-student-status not = "00"
+           display "WARNING: students.db close status "
+                   ws-student-status
+       end-if.
+       close eligibility-file.
+       if ws-eligibility-status not = "00"
+           display "WARNING: eligibility.prt close status "
+                   ws-eligibility-status
+       end-if.
+       stop run.
+
+      *----------------------------------------------------------------
+      * evaluate-eligibility - resolves the student's century, figures
+      * their current age, and writes a detail line marking them as
+      * ELIGIBLE or the reason they are not.
+      *----------------------------------------------------------------
+       evaluate-eligibility.
+           perform resolve-dob-century.
+           move student-month to ws-student-month-num.
+           move student-day to ws-student-day-num.
+
+           compute ws-age-num = ws-today-year - ws-resolved-year-num.
+           if ws-today-month < ws-student-month-num
+               subtract 1 from ws-age-num
+           else
+               if ws-today-month = ws-student-month-num
+                   and ws-today-day < ws-student-day-num
+                   subtract 1 from ws-age-num
+               end-if
+           end-if.
+
+           move "N" to ws-future-dob-sw.
+           if ws-age-num < 0
+               move "Y" to ws-future-dob-sw
+               move 0 to ws-age-num
+           end-if.
+
+           move "Y" to ws-eligible-sw.
+           if ws-future-dob
+               or ws-age-num < ws-min-eligible-age
+               or ws-age-num > ws-max-eligible-age
+               move "N" to ws-eligible-sw
+           end-if.
+
+           move student-id to el-id.
+           move student-name to el-name.
+           move ws-age-num to el-age.
+           if ws-future-dob
+               move "BAD DOB" to el-status
+           else
+               if ws-eligible
+                   move "ELIGIBLE" to el-status
+               else
+                   move "INELIGIBLE" to el-status
+               end-if
+           end-if.
+           move ws-detail-line to eligibility-line.
+           write eligibility-line.
+
+      *----------------------------------------------------------------
+      * resolve-dob-century - resolves the 2-digit student-year via
+      * RESOLVE-STUDENT-YEAR, the same shared pivot read-students.cob
+      * uses, so the two never drift out of sync.
+      *----------------------------------------------------------------
+       resolve-dob-century.
+           move student-year to ws-dob-year-num.
+           compute ws-resolved-year-num =
+                   FUNCTION RESOLVE-STUDENT-YEAR(ws-dob-year-num).
