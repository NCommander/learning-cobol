@@ -8,7 +8,27 @@
        input-output section.
        file-control.
            select optional out-file assign "outfile.txt"
-                  organization line sequential.
+                  organization line sequential
+                  file status is ws-out-status.
+
+           select optional reject-file assign "reject.txt"
+                  organization line sequential
+                  file status is ws-reject-status.
+
+           select optional customer-master assign "customers.db"
+                  organization is indexed
+                  access is random
+                  record key is cm-customer-id
+                  file status is ws-master-status.
+
+           select optional count-control-file
+                  assign "filetest-control.dat"
+                  organization line sequential
+                  file status is ws-count-control-status.
+
+           select optional trailer-file assign "outfile-trailer.txt"
+                  organization line sequential
+                  file status is ws-trailer-file-status.
 
        data division.
        file section.
@@ -19,12 +39,206 @@
                    10 Customer-First pic x(30).
                    10 Customer-Last pic x(30).
 
-       procedure division.
-       open output out-file.
+       fd customer-master.
+           01 customer-master-record.
+               05 cm-customer-id pic x(10).
+               05 cm-customer-name.
+                   10 cm-customer-first pic x(30).
+                   10 cm-customer-last pic x(30).
+
+       fd reject-file.
+           01 reject-record.
+               05 reject-customer-id pic x(10).
+               05 filler pic x(1) value space.
+               05 reject-reason pic x(30).
 
+       fd count-control-file.
+           01 count-control-record pic 9(9).
+
+       fd trailer-file.
+           01 trailer-file-record pic x(70).
+
+       working-storage section.
+       01 ws-out-status pic x(2).
+           88 ws-out-ok value "00".
+           88 ws-out-file-missing value "05" "35".
+       01 ws-reject-status pic x(2).
+           88 ws-reject-file-missing value "05" "35".
+       01 ws-master-status pic x(2).
+           88 ws-master-ok value "00".
+           88 ws-master-open-ok value "00" "05".
+           88 ws-master-duplicate-key value "22".
+       01 ws-count-control-status pic x(2).
+           88 ws-count-control-missing value "05" "35".
+       01 ws-trailer-file-status pic x(2).
+       01 ws-record-count pic 9(5) value 0.
+       01 ws-cumulative-count pic 9(9) value 0.
+       01 ws-trailer-record.
+           05 trailer-marker pic x(10) value "TRAILER".
+           05 filler pic x(10) value spaces.
+           05 trailer-count pic 9(9).
+           05 filler pic x(41) value spaces.
+       01 ws-id-valid-sw pic x(1).
+           88 ws-id-valid value "Y".
+
+       procedure division.
        display "Enter Customer ID"
        accept Customer-ID.
 
-       write Customer-Record.
-       close out-file.
+       perform validate-customer-id.
+
+       if ws-id-valid
+           display "Enter Customer First Name"
+           accept Customer-First
+           display "Enter Customer Last Name"
+           accept Customer-Last
+
+           open extend out-file
+           if ws-out-file-missing
+               close out-file
+               open output out-file
+           end-if
+           if not ws-out-ok and not ws-out-file-missing
+               display "WARNING: outfile.txt open status " ws-out-status
+           end-if
+
+           write Customer-Record
+           add 1 to ws-record-count
+           close out-file
+           if ws-out-status not = "00"
+               display "WARNING: outfile.txt close status "
+                       ws-out-status
+           end-if
+
+           perform update-cumulative-count
+           perform write-trailer-file
+
+           perform write-customer-master
+       else
+           open extend reject-file
+           if ws-reject-file-missing
+               close reject-file
+               open output reject-file
+           end-if
+           if not ws-reject-status = "00" and not ws-reject-file-missing
+               display "WARNING: reject.txt open status "
+                       ws-reject-status
+           end-if
+           write reject-record
+           close reject-file
+           if ws-reject-status not = "00"
+               display "WARNING: reject.txt close status "
+                       ws-reject-status
+           end-if
+       end-if.
+
        stop run.
+
+      *----------------------------------------------------------------
+      * validate-customer-id - rejects a blank Customer ID, or one that
+      * isn't in the expected all-numeric format, before it reaches the
+      * master file, since outfile.txt has no key to catch a bad value
+      * later.
+      *----------------------------------------------------------------
+       validate-customer-id.
+           move "Y" to ws-id-valid-sw.
+           if Customer-ID = spaces
+               move "N" to ws-id-valid-sw
+               move Customer-ID to reject-customer-id
+               move "CUSTOMER ID IS BLANK" to reject-reason
+           else
+               if Customer-ID is not numeric
+                   move "N" to ws-id-valid-sw
+                   move Customer-ID to reject-customer-id
+                   move "CUSTOMER ID NOT NUMERIC" to reject-reason
+               end-if
+           end-if.
+
+      *----------------------------------------------------------------
+      * update-cumulative-count - reads the prior cumulative record
+      * count from the control file, adds this run's contribution, and
+      * writes the new total back so the trailer on outfile.txt always
+      * reflects a true running total rather than just this run's count.
+      *----------------------------------------------------------------
+       update-cumulative-count.
+           open input count-control-file.
+           if ws-count-control-missing
+               move 0 to ws-cumulative-count
+           else
+               if ws-count-control-status not = "00"
+                   display "WARNING: filetest-control.dat open status "
+                           ws-count-control-status
+               end-if
+               read count-control-file into count-control-record
+                   at end move 0 to ws-cumulative-count
+                   not at end move count-control-record
+                           to ws-cumulative-count
+               end-read
+           end-if.
+           close count-control-file.
+           if ws-count-control-status not = "00"
+               display "WARNING: filetest-control.dat close status "
+                       ws-count-control-status
+           end-if.
+
+           add ws-record-count to ws-cumulative-count.
+
+           open output count-control-file.
+           move ws-cumulative-count to count-control-record.
+           write count-control-record.
+           close count-control-file.
+           if ws-count-control-status not = "00"
+               display "WARNING: filetest-control.dat close status "
+                       ws-count-control-status
+           end-if.
+
+      *----------------------------------------------------------------
+      * write-trailer-file - rewrites outfile-trailer.txt from scratch
+      * with the current cumulative count, so it always holds exactly
+      * one control-total record a loader can check before reading
+      * outfile.txt, instead of a trailer line interleaved into
+      * outfile.txt itself after every run's detail record.
+      *----------------------------------------------------------------
+       write-trailer-file.
+           move ws-cumulative-count to trailer-count.
+           open output trailer-file.
+           if ws-trailer-file-status not = "00"
+               display "WARNING: outfile-trailer.txt open status "
+                       ws-trailer-file-status
+           end-if.
+           write trailer-file-record from ws-trailer-record.
+           close trailer-file.
+           if ws-trailer-file-status not = "00"
+               display "WARNING: outfile-trailer.txt close status "
+                       ws-trailer-file-status
+           end-if.
+
+      *----------------------------------------------------------------
+      * write-customer-master - keeps the indexed customers.db master
+      * in step with outfile.txt, rewriting in place if the Customer
+      * ID already exists instead of failing the run.
+      *----------------------------------------------------------------
+       write-customer-master.
+           move Customer-ID to cm-customer-id.
+           move Customer-First to cm-customer-first.
+           move Customer-Last to cm-customer-last.
+
+           open i-o customer-master.
+           if not ws-master-open-ok
+               display "WARNING: customers.db open status "
+                       ws-master-status
+           end-if
+           write customer-master-record
+               invalid key perform rewrite-customer-master
+           end-write.
+           close customer-master.
+           if ws-master-status not = "00"
+               display "WARNING: customers.db close status "
+                       ws-master-status
+           end-if.
+
+       rewrite-customer-master.
+           rewrite customer-master-record
+               invalid key display "Unable to update customers.db "
+                       "status " ws-master-status
+           end-rewrite.
