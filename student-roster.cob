@@ -0,0 +1,113 @@
+       >>SOURCE FORMAT IS FIXED
+      *> Prints a formatted roster of every record on students.db, in
+      *> student-id order, to a line-sequential print file.
+
+       identification division.
+       program-id. student-roster.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional student assign "students.db"
+                  organization is indexed
+                  access is sequential
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select optional roster-file assign "roster.prt"
+                  organization is line sequential
+                  file status is ws-roster-status.
+
+       data division.
+       file section.
+       fd student.
+       01 student-file.
+           05 student-id pic x(5).
+           05 student-name pic a(25).
+           05 student-dob.
+               10 student-day pic x(2).
+               10 student-month pic x(2).
+               10 student-year pic x(2).
+
+       fd roster-file.
+       01 roster-line pic x(80).
+
+       working-storage section.
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-roster-status pic x(2).
+       01 ws-eof pic a(1) value "N".
+       01 ws-record-count pic 9(5) value 0.
+
+       01 ws-heading-line.
+           05 filler pic x(6) value "ID".
+           05 filler pic x(4) value spaces.
+           05 filler pic x(25) value "NAME".
+           05 filler pic x(5) value spaces.
+           05 filler pic x(11) value "DOB".
+
+       01 ws-detail-line.
+           05 wd-id pic x(6).
+           05 filler pic x(4) value spaces.
+           05 wd-name pic x(25).
+           05 filler pic x(5) value spaces.
+           05 wd-dob pic x(8).
+
+       01 ws-trailer-line.
+           05 filler pic x(20) value "TOTAL STUDENTS: ".
+           05 wt-count pic zzzz9.
+
+       procedure division.
+       open input student.
+       if not ws-student-open-ok
+           display "WARNING: students.db open status " ws-student-status
+       end-if.
+
+       open output roster-file.
+       if ws-roster-status not = "00"
+           display "WARNING: roster.prt open status " ws-roster-status
+       end-if.
+
+       move ws-heading-line to roster-line.
+       write roster-line.
+
+       perform until ws-eof = "Y"
+           read student next
+               at end move "Y" to ws-eof
+               not at end perform print-roster-line
+           end-read
+       end-perform.
+
+       move ws-record-count to wt-count.
+       move ws-trailer-line to roster-line.
+       write roster-line.
+
+       close student.
+       if ws-student-status not = "00"
+           display "WARNING: students.db close status "
+                   ws-student-status
+       end-if.
+       close roster-file.
+       if ws-roster-status not = "00"
+           display "WARNING: roster.prt close status " ws-roster-status
+       end-if.
+       stop run.
+
+      *----------------------------------------------------------------
+      * print-roster-line - formats one student onto the detail line
+      * and counts it toward the trailer total.
+      *----------------------------------------------------------------
+       print-roster-line.
+           move student-id to wd-id.
+           move student-name to wd-name.
+           string student-day delimited by size
+                  "/" delimited by size
+                  student-month delimited by size
+                  "/" delimited by size
+                  student-year delimited by size
+                  into wd-dob
+           end-string.
+           move ws-detail-line to roster-line.
+           write roster-line.
+           add 1 to ws-record-count.
