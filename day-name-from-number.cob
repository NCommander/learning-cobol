@@ -0,0 +1,49 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. DAY-NAME-FROM-NUMBER.
+      *>****************************************************************
+      *> Companion to DAY-FROM-DATE (see date-to-day.cob).  Takes the  **
+      *> 1-7 day-of-week number DAY-FROM-DATE returns and spells it    **
+      *> out, so callers don't each need their own private 1-7 to      **
+      *> day-name table.                                               **
+      *>****************************************************************
+      *> Arguments:                                                    **
+      *>                                                                **
+      *> Day-NUM          A PIC 9 data item or numeric literal in the   **
+      *>                  range 1-7, as returned by DAY-FROM-DATE       **
+      *>                  (1 = Sunday ... 7 = Saturday).                **
+      *>                                                                **
+      *> The result returned is the upper-case day name, blank-padded   **
+      *> to PIC X(09).  A Day-NUM outside 1-7 returns SPACES.           **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Day-Name-Values.
+           05 FILLER               PIC X(09) VALUE "SUNDAY".
+           05 FILLER               PIC X(09) VALUE "MONDAY".
+           05 FILLER               PIC X(09) VALUE "TUESDAY".
+           05 FILLER               PIC X(09) VALUE "WEDNESDAY".
+           05 FILLER               PIC X(09) VALUE "THURSDAY".
+           05 FILLER               PIC X(09) VALUE "FRIDAY".
+           05 FILLER               PIC X(09) VALUE "SATURDAY".
+       01  WS-Day-Name-Values-R REDEFINES WS-Day-Name-Values.
+           05 WS-Day-Name-Value-ENT OCCURS 7 TIMES
+                                    PIC X(09).
+       LINKAGE SECTION.
+       01  L-Day-NUM                             PIC 9(01).
+       01  L-Day-Name-TX                         PIC X(09).
+       PROCEDURE DIVISION USING L-Day-NUM
+                      RETURNING L-Day-Name-TX.
+       000-Main SECTION.
+           if L-Day-NUM < 1 or L-Day-NUM > 7
+               move spaces to L-Day-Name-TX
+               exit function
+           end-if
+
+           move WS-Day-Name-Value-ENT(L-Day-NUM) to L-Day-Name-TX
+           exit function.
+       END FUNCTION DAY-NAME-FROM-NUMBER.
