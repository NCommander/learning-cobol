@@ -0,0 +1,118 @@
+       >>SOURCE FORMAT IS FIXED
+      *> Produces a student-name-ordered extract of students.db, since
+      *> the master is keyed (and browsed) by student-id.
+
+       identification division.
+       program-id. student-name-sort.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional student assign "students.db"
+                  organization is indexed
+                  access is sequential
+                  record key is student-id
+                  file status is ws-student-status.
+
+           select sort-work assign "sortwork.tmp".
+
+           select optional extract-file assign "students-by-name.txt"
+                  organization is line sequential
+                  file status is ws-extract-status.
+
+       data division.
+       file section.
+       fd student.
+       01 student-file.
+           05 student-id pic x(5).
+           05 student-name pic a(25).
+           05 student-dob.
+               10 student-day pic x(2).
+               10 student-month pic x(2).
+               10 student-year pic x(2).
+
+       sd sort-work.
+       01 sort-work-record.
+           05 sw-student-name pic a(25).
+           05 sw-student-id pic x(5).
+           05 sw-student-dob pic x(6).
+
+       fd extract-file.
+       01 extract-line pic x(40).
+
+       working-storage section.
+       01 ws-student-status pic x(2).
+           88 ws-student-ok value "00".
+           88 ws-student-open-ok value "00" "05".
+       01 ws-extract-status pic x(2).
+       01 ws-student-eof pic a(1) value "N".
+       01 ws-sort-eof pic a(1) value "N".
+
+       procedure division.
+       sort sort-work
+           on ascending key sw-student-name
+           input procedure is load-sort-work
+           output procedure is write-name-sorted-extract.
+       stop run.
+
+      *----------------------------------------------------------------
+      * load-sort-work - reads students.db sequentially and releases
+      * every record to the sort work file, keyed for the name sort.
+      *----------------------------------------------------------------
+       load-sort-work.
+           open input student.
+           if not ws-student-open-ok
+               display "WARNING: students.db open status "
+                       ws-student-status
+           end-if.
+           perform until ws-student-eof = "Y"
+               read student next
+                   at end move "Y" to ws-student-eof
+                   not at end perform release-sort-work-record
+               end-read
+           end-perform.
+           close student.
+           if ws-student-status not = "00"
+               display "WARNING: students.db close status "
+                       ws-student-status
+           end-if.
+
+       release-sort-work-record.
+           move student-name to sw-student-name.
+           move student-id to sw-student-id.
+           move student-day to sw-student-dob(1:2).
+           move student-month to sw-student-dob(3:2).
+           move student-year to sw-student-dob(5:2).
+           release sort-work-record.
+
+      *----------------------------------------------------------------
+      * write-name-sorted-extract - drains the sorted work file to the
+      * flat extract, one line per student, in name order.
+      *----------------------------------------------------------------
+       write-name-sorted-extract.
+           open output extract-file.
+           if ws-extract-status not = "00"
+               display "WARNING: students-by-name.txt open status "
+                       ws-extract-status
+           end-if.
+           perform until ws-sort-eof = "Y"
+               return sort-work record into sort-work-record
+                   at end move "Y" to ws-sort-eof
+                   not at end perform write-extract-line
+               end-return
+           end-perform.
+           close extract-file.
+           if ws-extract-status not = "00"
+               display "WARNING: students-by-name.txt close status "
+                       ws-extract-status
+           end-if.
+
+       write-extract-line.
+           string sw-student-id delimited by size
+                  " " delimited by size
+                  sw-student-name delimited by size
+                  " " delimited by size
+                  sw-student-dob delimited by size
+                  into extract-line
+           end-string.
+           write extract-line.
