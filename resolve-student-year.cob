@@ -0,0 +1,35 @@
+       >>SOURCE FORMAT IS FIXED
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. RESOLVE-STUDENT-YEAR.
+      *>****************************************************************
+      *> Applies the fixed century pivot used across the student       **
+      *> programs to a 2-digit student-year, so every consumer of      **
+      *> students.db resolves the same DOB year the same way instead   **
+      *> of each one re-deriving its own copy of the pivot rule.       **
+      *>****************************************************************
+      *> Arguments:                                                    **
+      *>                                                                **
+      *> Year-2-Digit-NUM A PIC 9(02) data item holding the stored      **
+      *>                  2-digit student-year.                        **
+      *>                                                                **
+      *> The result returned is the resolved 4-digit year: 00-49       **
+      *> resolves to 20xx, 50-99 resolves to 19xx.                     **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  L-Year-2-Digit-NUM                      PIC 9(02).
+       01  L-Year-4-Digit-NUM                      PIC 9(04).
+       PROCEDURE DIVISION USING L-Year-2-Digit-NUM
+                      RETURNING L-Year-4-Digit-NUM.
+       000-Main SECTION.
+           if L-Year-2-Digit-NUM < 50
+               compute L-Year-4-Digit-NUM = 2000 + L-Year-2-Digit-NUM
+           else
+               compute L-Year-4-Digit-NUM = 1900 + L-Year-2-Digit-NUM
+           end-if
+           exit function.
+       END FUNCTION RESOLVE-STUDENT-YEAR.
