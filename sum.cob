@@ -4,21 +4,141 @@
 
        identification division.
        program-id. sum.
-       
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select optional transaction-file assign "transactions.txt"
+                  organization line sequential
+                  file status is ws-transaction-status.
+
+           select optional control-file assign "sum-control.dat"
+                  organization line sequential
+                  file status is ws-control-status.
+
        data division.
+       file section.
+       fd transaction-file.
+       01 transaction-line pic x(9).
+
+       fd control-file.
+       01 control-record pic 9(9).
+
        working-storage section.
        01 n binary-long.
        01 i binary-long.
        01 sum-of-values binary-long value 0.
 
+       01 ws-transaction-status pic x(2).
+           88 ws-transaction-eof value "10".
+       01 ws-control-status pic x(2).
+           88 ws-control-file-missing value "05" "35".
+       01 ws-eof pic a(1) value "N".
+       01 ws-mode pic x(1).
+       01 ws-period-to-date binary-long value 0.
+       01 ws-batch-total binary-long value 0.
 
        procedure division.
-       display "Enter a positive integer".
-       accept n. *> this reads in a variable
-       perform varying i from 1 until i > n
-           display "Here"
-           add i to sum-of-values
-       end-perform
-
-       display sum-of-values.
+       display "(I)nteractive or (B)atch mode?".
+       accept ws-mode.
+
+       if ws-mode = "B" or ws-mode = "b"
+           perform run-batch-mode
+       else
+           perform run-interactive-mode
+       end-if.
+
+       perform update-period-to-date.
+
        stop run.
+
+      *----------------------------------------------------------------
+      * run-interactive-mode - the original single-value prompt, kept
+      * for ad-hoc use alongside the newer batch mode.
+      *----------------------------------------------------------------
+       run-interactive-mode.
+           display "Enter a positive integer".
+           accept n. *> this reads in a variable
+           perform varying i from 1 until i > n
+               display "Here"
+               add i to sum-of-values
+           end-perform.
+
+      *----------------------------------------------------------------
+      * run-batch-mode - sums a transaction file of N values, one
+      * per line, and displays a result line for each one processed.
+      *----------------------------------------------------------------
+       run-batch-mode.
+           open input transaction-file.
+           if ws-transaction-status not = "00"
+               and ws-transaction-status not = "05"
+               and ws-transaction-status not = "35"
+               display "WARNING: transaction file open status "
+                       ws-transaction-status
+           end-if.
+           perform until ws-eof = "Y"
+               read transaction-file
+                   at end move "Y" to ws-eof
+                   not at end perform sum-one-transaction
+               end-read
+           end-perform.
+           close transaction-file.
+           if ws-transaction-status not = "00"
+               display "WARNING: transaction file close status "
+                       ws-transaction-status
+           end-if.
+
+           move ws-batch-total to sum-of-values.
+           display "Batch total of all transactions: " sum-of-values.
+
+       sum-one-transaction.
+           move function numval(transaction-line) to n.
+           move 0 to sum-of-values.
+           perform varying i from 1 until i > n
+               add i to sum-of-values
+           end-perform.
+           display "Input: " n " Sum of 1 to " n ": " sum-of-values.
+           add sum-of-values to ws-batch-total.
+
+      *----------------------------------------------------------------
+      * update-period-to-date - reads the prior period-to-date grand
+      * total from the control file, adds this run's sum into it, and
+      * writes the new total back out so the next run continues where
+      * this one left off.
+      *----------------------------------------------------------------
+       update-period-to-date.
+           open input control-file.
+           if ws-control-file-missing
+               move 0 to ws-period-to-date
+           else
+               if ws-control-status not = "00"
+                   display "WARNING: control file open status "
+                           ws-control-status
+               end-if
+               read control-file into control-record
+                   at end move 0 to ws-period-to-date
+                   not at end move control-record to ws-period-to-date
+               end-read
+           end-if.
+           close control-file.
+           if ws-control-status not = "00"
+               display "WARNING: control file close status "
+                       ws-control-status
+           end-if.
+
+           add sum-of-values to ws-period-to-date.
+
+           open output control-file.
+           move ws-period-to-date to control-record.
+           write control-record.
+           close control-file.
+           if ws-control-status not = "00"
+               display "WARNING: control file close status "
+                       ws-control-status
+           end-if.
+
+           display "Period-to-date grand total: " ws-period-to-date.
